@@ -0,0 +1,6 @@
+      * One (low,high) INDEX1 bound pair. example2 reads a single
+      * record from its parameter file; demo1 reads a file of these
+      * as its range-control file, one record per range to process.
+       01  LOOP-PARM-RECORD.
+           05  LOOP-PARM-LOW           PIC 9(9).
+           05  LOOP-PARM-HIGH          PIC 9(9).
