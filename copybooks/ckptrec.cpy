@@ -0,0 +1,14 @@
+      * Checkpoint record for demo1's LOOP1 restart logic.  The
+      * checkpoint file is rewritten fresh each run; the last record
+      * read back on startup is the furthest confirmed progress from
+      * a prior run that did not finish, and 900-FINALIZE-RUN empties
+      * the file again once a run completes so the next run starts
+      * clean instead of resuming into already-finished work.
+      * CKPT-RANGE-MATCH-COUNT is the running match count for the
+      * in-progress range as of this checkpoint; CKPT-TOTAL-MATCH-
+      * COUNT is the total for all ranges completed before it.
+       01  CKPT-RECORD.
+           05  CKPT-RANGE-NUM          PIC 9(4).
+           05  CKPT-LAST-INDEX         PIC S9(9).
+           05  CKPT-RANGE-MATCH-COUNT  PIC 9(9).
+           05  CKPT-TOTAL-MATCH-COUNT  PIC 9(9).
