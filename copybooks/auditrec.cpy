@@ -0,0 +1,9 @@
+      * Shared audit-trail record, appended to by every MAIN that
+      * drives a native/WASM entry point (demo1, example2, recon).
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP         PIC X(16).
+           05  AUDIT-PROGRAM-ID        PIC X(8).
+           05  AUDIT-ENTRY-POINT       PIC X(24).
+           05  AUDIT-INDEX             PIC X(9).
+           05  AUDIT-RETURN-CODE       PIC X(20).
+           05  AUDIT-STATUS            PIC X(9).
