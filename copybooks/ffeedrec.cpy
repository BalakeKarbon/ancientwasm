@@ -0,0 +1,9 @@
+      * Downstream feed file carrying the ff_ string result plus the
+      * f_ return codes from the same run.  REC-TYPE 'H' is the one
+      * RS header record; 'D' is one detail record per INDEX1/RETURN1
+      * pair produced by LOOP1.
+       01  FFEED-RECORD.
+           05  FFEED-REC-TYPE          PIC X(1).
+           05  FFEED-RS                PIC X(26).
+           05  FFEED-INDEX1            PIC 9(9).
+           05  FFEED-RETURN1           PIC S9(9).
