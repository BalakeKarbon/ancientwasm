@@ -0,0 +1,4 @@
+      * One JavaScript snippet fed to emscripten_run_script.  Fixed
+      * to the same length as the literal JSCODE used to carry.
+       01  JS-SNIPPET-RECORD.
+           05  JS-TEXT                 PIC X(37).
