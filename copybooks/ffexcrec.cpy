@@ -0,0 +1,7 @@
+      * Exception record logged when CALL 'ff_' comes back with a
+      * non-zero return code or leaves RS still full of HIGH-VALUE.
+       01  FF-EXC-RECORD.
+           05  FFEXC-TIMESTAMP         PIC X(16).
+           05  FFEXC-RETURN2           PIC -(10)9.
+           05  FFEXC-HIGHVAL-FLAG      PIC X(1).
+           05  FFEXC-MESSAGE           PIC X(40).
