@@ -0,0 +1,3 @@
+      * Generic print-line record for sequential report files.
+       01  RPT-LINE.
+           05  RPT-TEXT                PIC X(80).
