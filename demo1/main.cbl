@@ -1,19 +1,305 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE ASSIGN TO "DEMOCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT RPT-FILE ASSIGN TO "DEMORPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "DEMOCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "../audit/WASMAUDT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-FILE.
+       COPY LOOPPARM.
+       FD  RPT-FILE.
+       COPY RPTLINE.
+       FD  CKPT-FILE.
+       COPY CKPTREC.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
        WORKING-STORAGE SECTION.
        01 INDEX1 USAGE IS BINARY-LONG SIGNED.
        01 RETURNI1 USAGE IS BINARY-DOUBLE UNSIGNED.
       *01 RETURNV1 REDEFINES RETURNI1 USAGE POINTER.
+
+       01 WS-CTL-STATUS            PIC XX.
+       01 WS-RPT-STATUS            PIC XX.
+       01 WS-CKPT-STATUS           PIC XX.
+       01 WS-AUDIT-STATUS          PIC XX.
+
+       01 WS-EOF-CTL               PIC X VALUE "N".
+       01 WS-EOF-CKPT              PIC X VALUE "N".
+       01 WS-NO-CTL-FILE           PIC X VALUE "N".
+       01 WS-SKIP-RANGE            PIC X VALUE "N".
+
+       01 WS-RANGE-SEQ             PIC 9(4) VALUE 0.
+       01 WS-RANGE-LOW             PIC 9(9).
+       01 WS-RANGE-HIGH            PIC 9(9).
+       01 WS-START-INDEX           PIC 9(9).
+
+       01 WS-HAVE-CKPT             PIC X VALUE "N".
+       01 WS-RESUME-RANGE          PIC 9(4) VALUE 0.
+       01 WS-RESUME-INDEX          PIC S9(9) VALUE -1.
+       01 WS-RESUME-RANGE-COUNT    PIC 9(9) VALUE 0.
+       01 WS-RESUME-TOTAL-COUNT    PIC 9(9) VALUE 0.
+
+       01 WS-MATCH-FLAG            PIC X VALUE "N".
+       01 WS-RANGE-MATCH-COUNT     PIC 9(9) VALUE 0.
+       01 WS-TOTAL-MATCH-COUNT     PIC 9(9) VALUE 0.
+
+       01 WS-CALL-OK               PIC X VALUE "Y".
+       01 WS-RPT-OK                PIC X VALUE "N".
+       01 WS-CKPT-OK               PIC X VALUE "N".
+       01 WS-AUDIT-OK              PIC X VALUE "N".
+
+       01 WS-TS-DATE                PIC 9(8).
+       01 WS-TS-TIME                PIC 9(8).
+       01 WS-TIMESTAMP               PIC X(16).
+
+       01 WS-AUD-ENTRY              PIC X(24).
+       01 WS-AUD-INDEX-TXT          PIC X(9) VALUE SPACES.
+       01 WS-AUD-RETCODE-TXT        PIC X(20) VALUE SPACES.
+       01 WS-AUD-STATUS-TXT         PIC X(9) VALUE SPACES.
+
+       01 WS-EDIT-INDEX             PIC Z(8)9.
+       01 WS-EDIT-RETURN            PIC Z(19)9.
+       01 WS-EDIT-RANGE             PIC Z(3)9.
+       01 WS-EDIT-COUNT             PIC Z(8)9.
+       01 WS-EDIT-RANGE-LOW         PIC Z(8)9.
+       01 WS-EDIT-RANGE-HIGH        PIC Z(8)9.
+
+       01 WS-CKPT-INTERVAL          PIC 9(9) VALUE 1000.
+
        PROCEDURE DIVISION.
        000-Main. *>Can this be something else?
-           PERFORM LOOP1 VARYING INDEX1 FROM 0 BY 1 UNTIL INDEX1 > 16
+           PERFORM 100-INITIALIZE-RUN
+           PERFORM 200-READ-CHECKPOINT
+           IF WS-HAVE-CKPT = "Y"
+               MOVE WS-RESUME-TOTAL-COUNT TO WS-TOTAL-MATCH-COUNT
+           END-IF
+           IF WS-NO-CTL-FILE = "Y"
+               MOVE 0  TO WS-RANGE-LOW
+               MOVE 16 TO WS-RANGE-HIGH
+               ADD 1 TO WS-RANGE-SEQ
+               PERFORM 300-PROCESS-RANGE
+           ELSE
+               PERFORM UNTIL WS-EOF-CTL = "Y"
+                   READ CTL-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-CTL
+                       NOT AT END
+                           ADD 1 TO WS-RANGE-SEQ
+                           MOVE LOOP-PARM-LOW  TO WS-RANGE-LOW
+                           MOVE LOOP-PARM-HIGH TO WS-RANGE-HIGH
+                           PERFORM 300-PROCESS-RANGE
+                   END-READ
+               END-PERFORM
+           END-IF
+           PERFORM 900-FINALIZE-RUN
            STOP RUN.
+
+       100-INITIALIZE-RUN.
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-STATUS NOT = "00"
+               MOVE "Y" TO WS-NO-CTL-FILE
+           ELSE
+               MOVE "N" TO WS-NO-CTL-FILE
+           END-IF
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPT-STATUS = "00"
+               MOVE "Y" TO WS-RPT-OK
+               MOVE SPACES TO RPT-LINE
+               STRING "DEMO1 R_ TEST REPORT" DELIMITED BY SIZE
+                   INTO RPT-TEXT
+               WRITE RPT-LINE
+           ELSE
+               DISPLAY "DEMORPT.DAT COULD NOT BE OPENED, STATUS "
+                   WS-RPT-STATUS
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS = "00"
+               MOVE "Y" TO WS-AUDIT-OK
+           ELSE
+               DISPLAY "WASMAUDT.DAT COULD NOT BE OPENED, STATUS "
+                   WS-AUDIT-STATUS
+           END-IF.
+
+       200-READ-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-EOF-CKPT = "Y"
+                   READ CKPT-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-CKPT
+                       NOT AT END
+                           MOVE CKPT-RANGE-NUM  TO WS-RESUME-RANGE
+                           MOVE CKPT-LAST-INDEX TO WS-RESUME-INDEX
+                           MOVE CKPT-RANGE-MATCH-COUNT
+                               TO WS-RESUME-RANGE-COUNT
+                           MOVE CKPT-TOTAL-MATCH-COUNT
+                               TO WS-RESUME-TOTAL-COUNT
+                           MOVE "Y" TO WS-HAVE-CKPT
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE
+           END-IF
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               MOVE "Y" TO WS-CKPT-OK
+           ELSE
+               DISPLAY "DEMOCKPT.DAT COULD NOT BE OPENED, STATUS "
+                   WS-CKPT-STATUS
+           END-IF.
+
+       300-PROCESS-RANGE.
+           MOVE WS-RANGE-LOW TO WS-START-INDEX
+           MOVE 0 TO WS-RANGE-MATCH-COUNT
+           MOVE "N" TO WS-SKIP-RANGE
+           IF WS-HAVE-CKPT = "Y"
+               IF WS-RESUME-RANGE > WS-RANGE-SEQ
+                   MOVE "Y" TO WS-SKIP-RANGE
+               ELSE
+                   IF WS-RESUME-RANGE = WS-RANGE-SEQ
+                       COMPUTE WS-START-INDEX = WS-RESUME-INDEX + 1
+                       MOVE WS-RESUME-RANGE-COUNT
+                           TO WS-RANGE-MATCH-COUNT
+                       IF WS-START-INDEX < WS-RANGE-LOW
+                           MOVE WS-RANGE-LOW TO WS-START-INDEX
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-SKIP-RANGE = "N"
+               MOVE WS-RANGE-SEQ TO WS-EDIT-RANGE
+               MOVE WS-RANGE-LOW TO WS-EDIT-RANGE-LOW
+               MOVE WS-RANGE-HIGH TO WS-EDIT-RANGE-HIGH
+               IF WS-RPT-OK = "Y"
+                   MOVE SPACES TO RPT-LINE
+                   STRING "RANGE " DELIMITED BY SIZE
+                       WS-EDIT-RANGE DELIMITED BY SIZE
+                       " LOW " DELIMITED BY SIZE
+                       WS-EDIT-RANGE-LOW DELIMITED BY SIZE
+                       " HIGH " DELIMITED BY SIZE
+                       WS-EDIT-RANGE-HIGH DELIMITED BY SIZE
+                       INTO RPT-TEXT
+                   WRITE RPT-LINE
+               END-IF
+               IF WS-START-INDEX > WS-RANGE-HIGH
+                   CONTINUE
+               ELSE
+                   PERFORM LOOP1
+                       VARYING INDEX1 FROM WS-START-INDEX BY 1
+                       UNTIL INDEX1 > WS-RANGE-HIGH
+               END-IF
+               IF WS-RPT-OK = "Y"
+                   MOVE WS-RANGE-MATCH-COUNT TO WS-EDIT-COUNT
+                   MOVE SPACES TO RPT-LINE
+                   STRING "RANGE " DELIMITED BY SIZE
+                       WS-EDIT-RANGE DELIMITED BY SIZE
+                       " TRAILER MATCHES=" DELIMITED BY SIZE
+                       WS-EDIT-COUNT DELIMITED BY SIZE
+                       INTO RPT-TEXT
+                   WRITE RPT-LINE
+               END-IF
+               ADD WS-RANGE-MATCH-COUNT TO WS-TOTAL-MATCH-COUNT
+           END-IF.
+
        LOOP1.
-           CALL 'r_' USING BY CONTENT INDEX1, RETURNING RETURNI1
-           IF RETURNI1 = 5
-               DISPLAY "Y" RETURNI1
+           MOVE "Y" TO WS-CALL-OK
+           CALL 'r_' USING BY CONTENT INDEX1 RETURNING RETURNI1
+               ON EXCEPTION
+                   MOVE "N" TO WS-CALL-OK
+                   DISPLAY "R_ ENTRY POINT NOT RESOLVED FOR INDEX1 "
+                       INDEX1
+               NOT ON EXCEPTION
+                   CONTINUE
+           END-CALL
+           MOVE INDEX1 TO WS-EDIT-INDEX
+           MOVE WS-EDIT-INDEX TO WS-AUD-INDEX-TXT
+           MOVE "r_" TO WS-AUD-ENTRY
+           IF WS-CALL-OK = "Y"
+               MOVE RETURNI1 TO WS-EDIT-RETURN
+               MOVE WS-EDIT-RETURN TO WS-AUD-RETCODE-TXT
+               MOVE "OK" TO WS-AUD-STATUS-TXT
+               IF RETURNI1 = 5
+                   MOVE "Y" TO WS-MATCH-FLAG
+                   ADD 1 TO WS-RANGE-MATCH-COUNT
+               ELSE
+                   MOVE "N" TO WS-MATCH-FLAG
+               END-IF
            ELSE
-               DISPLAY "N" RETURNI1
+               MOVE SPACES TO WS-AUD-RETCODE-TXT
+               MOVE "NOTFOUND" TO WS-AUD-STATUS-TXT
+               MOVE "N" TO WS-MATCH-FLAG
+           END-IF
+           PERFORM 800-WRITE-AUDIT
+           IF WS-RPT-OK = "Y"
+               MOVE SPACES TO RPT-LINE
+               STRING WS-EDIT-INDEX DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-AUD-RETCODE-TXT DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-MATCH-FLAG DELIMITED BY SIZE
+                   INTO RPT-TEXT
+               WRITE RPT-LINE
+           END-IF
+           IF FUNCTION MOD(INDEX1, WS-CKPT-INTERVAL) = 0
+                   OR INDEX1 = WS-RANGE-HIGH
+               PERFORM 700-WRITE-CHECKPOINT
+           END-IF.
+
+       700-WRITE-CHECKPOINT.
+           IF WS-CKPT-OK = "Y"
+               MOVE WS-RANGE-SEQ TO CKPT-RANGE-NUM
+               MOVE INDEX1 TO CKPT-LAST-INDEX
+               MOVE WS-RANGE-MATCH-COUNT TO CKPT-RANGE-MATCH-COUNT
+               MOVE WS-TOTAL-MATCH-COUNT TO CKPT-TOTAL-MATCH-COUNT
+               WRITE CKPT-RECORD
+           END-IF.
+
+       800-WRITE-AUDIT.
+           IF WS-AUDIT-OK = "Y"
+               ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-TS-TIME FROM TIME
+               MOVE SPACES TO WS-TIMESTAMP
+               STRING WS-TS-DATE DELIMITED BY SIZE
+                   WS-TS-TIME DELIMITED BY SIZE
+                   INTO WS-TIMESTAMP
+               MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+               MOVE "DEMO1MN" TO AUDIT-PROGRAM-ID
+               MOVE WS-AUD-ENTRY TO AUDIT-ENTRY-POINT
+               MOVE WS-AUD-INDEX-TXT TO AUDIT-INDEX
+               MOVE WS-AUD-RETCODE-TXT TO AUDIT-RETURN-CODE
+               MOVE WS-AUD-STATUS-TXT TO AUDIT-STATUS
+               WRITE AUDIT-RECORD
+           END-IF.
+
+       900-FINALIZE-RUN.
+           IF WS-RPT-OK = "Y"
+               MOVE WS-TOTAL-MATCH-COUNT TO WS-EDIT-COUNT
+               MOVE SPACES TO RPT-LINE
+               STRING "TOTAL TRAILER MATCHES=" DELIMITED BY SIZE
+                   WS-EDIT-COUNT DELIMITED BY SIZE
+                   INTO RPT-TEXT
+               WRITE RPT-LINE
+           END-IF
+           CLOSE CTL-FILE
+           CLOSE RPT-FILE
+           CLOSE CKPT-FILE
+           CLOSE AUDIT-FILE
+           IF WS-CKPT-OK = "Y"
+               OPEN OUTPUT CKPT-FILE
+               CLOSE CKPT-FILE
            END-IF.
-       END PROGRAM MAIN.
\ No newline at end of file
+       END PROGRAM MAIN.
