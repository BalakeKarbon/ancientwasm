@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECMAIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "RECPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT RPT-FILE ASSIGN TO "RECONRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "../audit/WASMAUDT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY LOOPPARM.
+       FD  RPT-FILE.
+       COPY RPTLINE.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+       01 INDEX1 USAGE IS BINARY-LONG SIGNED.
+       01 RETURNI1 USAGE IS BINARY-DOUBLE UNSIGNED.
+       01 RETURN1 USAGE IS BINARY-LONG SIGNED.
+
+       01 WS-PARM-STATUS            PIC XX.
+       01 WS-RPT-STATUS             PIC XX.
+       01 WS-AUDIT-STATUS           PIC XX.
+
+       01 WS-LOW-INDEX              PIC 9(9) VALUE 0.
+       01 WS-HIGH-INDEX             PIC 9(9) VALUE 5.
+
+       01 WS-R-CALL-OK              PIC X VALUE "Y".
+       01 WS-F-CALL-OK              PIC X VALUE "Y".
+       01 WS-MISMATCH-FLAG          PIC X VALUE "N".
+       01 WS-MISMATCH-COUNT         PIC 9(9) VALUE 0.
+       01 WS-RPT-OK                 PIC X VALUE "N".
+       01 WS-AUDIT-OK               PIC X VALUE "N".
+
+       01 WS-TS-DATE                PIC 9(8).
+       01 WS-TS-TIME                PIC 9(8).
+       01 WS-TIMESTAMP               PIC X(16).
+
+       01 WS-AUD-ENTRY              PIC X(24).
+       01 WS-AUD-INDEX-TXT          PIC X(9) VALUE SPACES.
+       01 WS-AUD-RETCODE-TXT        PIC X(20) VALUE SPACES.
+       01 WS-AUD-STATUS-TXT         PIC X(9) VALUE SPACES.
+
+       01 WS-EDIT-INDEX             PIC Z(8)9.
+       01 WS-EDIT-RETURNI1          PIC Z(19)9.
+       01 WS-EDIT-RETURN1           PIC -(10)9.
+       01 WS-EDIT-COUNT             PIC Z(8)9.
+
+       PROCEDURE DIVISION.
+       000-Main.
+           PERFORM 050-OPEN-FILES
+           PERFORM 060-READ-PARM
+           IF WS-RPT-OK = "Y"
+               MOVE SPACES TO RPT-LINE
+               STRING "R_ / F_ RECONCILIATION REPORT" DELIMITED BY SIZE
+                   INTO RPT-TEXT
+               WRITE RPT-LINE
+           END-IF
+           PERFORM LOOP1 VARYING INDEX1 FROM WS-LOW-INDEX BY 1
+               UNTIL INDEX1 > WS-HIGH-INDEX
+           IF WS-RPT-OK = "Y"
+               MOVE WS-MISMATCH-COUNT TO WS-EDIT-COUNT
+               MOVE SPACES TO RPT-LINE
+               STRING "TRAILER MISMATCHES=" DELIMITED BY SIZE
+                   WS-EDIT-COUNT DELIMITED BY SIZE
+                   INTO RPT-TEXT
+               WRITE RPT-LINE
+           END-IF
+           PERFORM 900-CLOSE-FILES
+           STOP RUN.
+
+       050-OPEN-FILES.
+           OPEN INPUT PARM-FILE
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPT-STATUS = "00"
+               MOVE "Y" TO WS-RPT-OK
+           ELSE
+               DISPLAY "RECONRPT.DAT COULD NOT BE OPENED, STATUS "
+                   WS-RPT-STATUS
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS = "00"
+               MOVE "Y" TO WS-AUDIT-OK
+           ELSE
+               DISPLAY "WASMAUDT.DAT COULD NOT BE OPENED, STATUS "
+                   WS-AUDIT-STATUS
+           END-IF.
+
+       060-READ-PARM.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LOOP-PARM-LOW  TO WS-LOW-INDEX
+                       MOVE LOOP-PARM-HIGH TO WS-HIGH-INDEX
+               END-READ
+           END-IF.
+
+       LOOP1.
+           MOVE "Y" TO WS-R-CALL-OK
+           CALL 'r_' USING BY CONTENT INDEX1 RETURNING RETURNI1
+               ON EXCEPTION
+                   MOVE "N" TO WS-R-CALL-OK
+                   DISPLAY "R_ ENTRY POINT NOT RESOLVED FOR INDEX1 "
+                       INDEX1
+               NOT ON EXCEPTION
+                   CONTINUE
+           END-CALL
+           MOVE INDEX1 TO WS-EDIT-INDEX
+           MOVE WS-EDIT-INDEX TO WS-AUD-INDEX-TXT
+           MOVE "r_" TO WS-AUD-ENTRY
+           IF WS-R-CALL-OK = "Y"
+               MOVE RETURNI1 TO WS-EDIT-RETURNI1
+               MOVE WS-EDIT-RETURNI1 TO WS-AUD-RETCODE-TXT
+               MOVE "OK" TO WS-AUD-STATUS-TXT
+           ELSE
+               MOVE 0 TO RETURNI1
+               MOVE SPACES TO WS-AUD-RETCODE-TXT
+               MOVE "NOTFOUND" TO WS-AUD-STATUS-TXT
+           END-IF
+           PERFORM 800-WRITE-AUDIT
+
+           MOVE "Y" TO WS-F-CALL-OK
+           CALL 'f_' USING BY CONTENT INDEX1, RETURNING RETURN1
+               ON EXCEPTION
+                   MOVE "N" TO WS-F-CALL-OK
+                   DISPLAY "F_ ENTRY POINT NOT RESOLVED FOR INDEX1 "
+                       INDEX1
+               NOT ON EXCEPTION
+                   CONTINUE
+           END-CALL
+           MOVE "f_" TO WS-AUD-ENTRY
+           IF WS-F-CALL-OK = "Y"
+               MOVE RETURN1 TO WS-EDIT-RETURN1
+               MOVE WS-EDIT-RETURN1 TO WS-AUD-RETCODE-TXT
+               MOVE "OK" TO WS-AUD-STATUS-TXT
+           ELSE
+               MOVE 0 TO RETURN1
+               MOVE SPACES TO WS-AUD-RETCODE-TXT
+               MOVE "NOTFOUND" TO WS-AUD-STATUS-TXT
+           END-IF
+           PERFORM 800-WRITE-AUDIT
+
+           MOVE RETURNI1 TO WS-EDIT-RETURNI1
+           MOVE RETURN1 TO WS-EDIT-RETURN1
+           IF RETURNI1 NOT = RETURN1
+               MOVE "Y" TO WS-MISMATCH-FLAG
+               ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+               MOVE "N" TO WS-MISMATCH-FLAG
+           END-IF
+           IF WS-RPT-OK = "Y"
+               MOVE SPACES TO RPT-LINE
+               STRING WS-EDIT-INDEX DELIMITED BY SIZE
+                   " R=" DELIMITED BY SIZE
+                   WS-EDIT-RETURNI1 DELIMITED BY SIZE
+                   " F=" DELIMITED BY SIZE
+                   WS-EDIT-RETURN1 DELIMITED BY SIZE
+                   " MISMATCH=" DELIMITED BY SIZE
+                   WS-MISMATCH-FLAG DELIMITED BY SIZE
+                   INTO RPT-TEXT
+               WRITE RPT-LINE
+           END-IF.
+
+       800-WRITE-AUDIT.
+           IF WS-AUDIT-OK = "Y"
+               ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-TS-TIME FROM TIME
+               MOVE SPACES TO WS-TIMESTAMP
+               STRING WS-TS-DATE DELIMITED BY SIZE
+                   WS-TS-TIME DELIMITED BY SIZE
+                   INTO WS-TIMESTAMP
+               MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+               MOVE "RECMAIN" TO AUDIT-PROGRAM-ID
+               MOVE WS-AUD-ENTRY TO AUDIT-ENTRY-POINT
+               MOVE WS-AUD-INDEX-TXT TO AUDIT-INDEX
+               MOVE WS-AUD-RETCODE-TXT TO AUDIT-RETURN-CODE
+               MOVE WS-AUD-STATUS-TXT TO AUDIT-STATUS
+               WRITE AUDIT-RECORD
+           END-IF.
+
+       900-CLOSE-FILES.
+           CLOSE PARM-FILE
+           CLOSE RPT-FILE
+           CLOSE AUDIT-FILE.
+       END PROGRAM RECMAIN.
