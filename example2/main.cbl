@@ -1,6 +1,35 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. MAIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "EX2PARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT JS-FILE ASSIGN TO "EX2JS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JS-STATUS.
+           SELECT EXC-FILE ASSIGN TO "EX2EXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+           SELECT FEED-FILE ASSIGN TO "EX2FEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "../audit/WASMAUDT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 000300 DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY LOOPPARM.
+       FD  JS-FILE.
+       COPY JSSNIP.
+       FD  EXC-FILE.
+       COPY FFEXCREC.
+       FD  FEED-FILE.
+       COPY FFEEDREC.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
        WORKING-STORAGE SECTION.
        01 INDEX1 USAGE IS BINARY-LONG SIGNED.
        01 RETURN1 USAGE IS BINARY-LONG SIGNED.
@@ -8,20 +37,235 @@
        01 RETURN2 USAGE IS BINARY-LONG SIGNED.
        01 RS PIC X(26) VALUE HIGH-VALUE.
        01 RSV PIC X(1).
+
+       01 WS-PARM-STATUS            PIC XX.
+       01 WS-JS-STATUS               PIC XX.
+       01 WS-EXC-STATUS              PIC XX.
+       01 WS-FEED-STATUS             PIC XX.
+       01 WS-AUDIT-STATUS            PIC XX.
+
+       01 WS-LOW-INDEX               PIC 9(9) VALUE 0.
+       01 WS-HIGH-INDEX              PIC 9(9) VALUE 5.
+       01 WS-EOF-JS                  PIC X VALUE "N".
+       01 WS-CALL-OK                 PIC X VALUE "Y".
+       01 WS-EXC-OK                  PIC X VALUE "N".
+       01 WS-FEED-OK                 PIC X VALUE "N".
+       01 WS-AUDIT-OK                PIC X VALUE "N".
+
+       01 WS-RS-HIGHVAL-FLAG         PIC X VALUE "N".
+
+       01 WS-TS-DATE                 PIC 9(8).
+       01 WS-TS-TIME                 PIC 9(8).
+       01 WS-TIMESTAMP                PIC X(16).
+
+       01 WS-AUD-ENTRY               PIC X(24).
+       01 WS-AUD-INDEX-TXT           PIC X(9) VALUE SPACES.
+       01 WS-AUD-RETCODE-TXT         PIC X(20) VALUE SPACES.
+       01 WS-AUD-STATUS-TXT          PIC X(9) VALUE SPACES.
+
+       01 WS-EDIT-INDEX              PIC Z(8)9.
+       01 WS-EDIT-RETURN             PIC -(10)9.
+
        PROCEDURE DIVISION.
        000-Main. *>Can this be something else?
            DISPLAY "Hello from COBOL"
-           CALL 'emscripten_run_script' USING BY CONTENT JSCODE
+           PERFORM 050-OPEN-FILES
+           PERFORM 060-READ-PARM
+           PERFORM 100-RUN-JS-SNIPPETS
            MOVE 26 TO RSV
+           MOVE "ff_" TO WS-AUD-ENTRY
+           MOVE SPACES TO WS-AUD-INDEX-TXT
+           MOVE "Y" TO WS-CALL-OK
            CALL 'ff_' USING BY REFERENCE RS, BY VALUE RSV,
                RETURNING RETURN2
+               ON EXCEPTION
+                   MOVE "N" TO WS-CALL-OK
+                   DISPLAY "FF_ ENTRY POINT NOT RESOLVED"
+               NOT ON EXCEPTION
+                   CONTINUE
+           END-CALL
       *This function passes the wrong data type into the string length
-      *but it is working for now.         
-           DISPLAY RS
-           DISPLAY "ff return: " RETURN2
-           PERFORM LOOP1 VARYING INDEX1 FROM 0 BY 1 UNTIL INDEX1 > 5
+      *but it is working for now.
+           IF WS-CALL-OK = "Y"
+               MOVE RETURN2 TO WS-EDIT-RETURN
+               MOVE WS-EDIT-RETURN TO WS-AUD-RETCODE-TXT
+               MOVE "OK" TO WS-AUD-STATUS-TXT
+           ELSE
+               MOVE 0 TO RETURN2
+               MOVE SPACES TO WS-AUD-RETCODE-TXT
+               MOVE "NOTFOUND" TO WS-AUD-STATUS-TXT
+           END-IF
+           PERFORM 800-WRITE-AUDIT
+           PERFORM 400-CHECK-FF-RESULT
+           IF WS-FEED-OK = "Y"
+               MOVE "H" TO FFEED-REC-TYPE
+               MOVE RS TO FFEED-RS
+               MOVE 0 TO FFEED-INDEX1
+               MOVE 0 TO FFEED-RETURN1
+               WRITE FFEED-RECORD
+           END-IF
+           PERFORM LOOP1 VARYING INDEX1 FROM WS-LOW-INDEX BY 1
+               UNTIL INDEX1 > WS-HIGH-INDEX
+           PERFORM 900-CLOSE-FILES
            STOP RUN.
+
+       050-OPEN-FILES.
+           OPEN INPUT PARM-FILE
+           OPEN INPUT JS-FILE
+           OPEN OUTPUT EXC-FILE
+           IF WS-EXC-STATUS = "00"
+               MOVE "Y" TO WS-EXC-OK
+           ELSE
+               DISPLAY "EX2EXC.DAT COULD NOT BE OPENED, STATUS "
+                   WS-EXC-STATUS
+           END-IF
+           OPEN OUTPUT FEED-FILE
+           IF WS-FEED-STATUS = "00"
+               MOVE "Y" TO WS-FEED-OK
+           ELSE
+               DISPLAY "EX2FEED.DAT COULD NOT BE OPENED, STATUS "
+                   WS-FEED-STATUS
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS = "00"
+               MOVE "Y" TO WS-AUDIT-OK
+           ELSE
+               DISPLAY "WASMAUDT.DAT COULD NOT BE OPENED, STATUS "
+                   WS-AUDIT-STATUS
+           END-IF.
+
+       060-READ-PARM.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LOOP-PARM-LOW  TO WS-LOW-INDEX
+                       MOVE LOOP-PARM-HIGH TO WS-HIGH-INDEX
+               END-READ
+           END-IF.
+
+       100-RUN-JS-SNIPPETS.
+           IF WS-JS-STATUS NOT = "00"
+               MOVE "emscripten_run_script" TO WS-AUD-ENTRY
+               MOVE SPACES TO WS-AUD-INDEX-TXT
+               CALL 'emscripten_run_script' USING BY CONTENT JSCODE
+                   ON EXCEPTION
+                       MOVE SPACES TO WS-AUD-RETCODE-TXT
+                       MOVE "NOTFOUND" TO WS-AUD-STATUS-TXT
+                       DISPLAY
+                        "EMSCRIPTEN_RUN_SCRIPT ENTRY POINT NOT RESOLVED"
+                   NOT ON EXCEPTION
+                       MOVE SPACES TO WS-AUD-RETCODE-TXT
+                       MOVE "OK" TO WS-AUD-STATUS-TXT
+               END-CALL
+               PERFORM 800-WRITE-AUDIT
+           ELSE
+               PERFORM UNTIL WS-EOF-JS = "Y"
+                   READ JS-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-JS
+                       NOT AT END
+                           MOVE JS-TEXT TO JSCODE
+                           MOVE "emscripten_run_script" TO WS-AUD-ENTRY
+                           MOVE SPACES TO WS-AUD-INDEX-TXT
+                           CALL 'emscripten_run_script'
+                               USING BY CONTENT JSCODE
+                               ON EXCEPTION
+                                   MOVE SPACES TO WS-AUD-RETCODE-TXT
+                                   MOVE "NOTFOUND" TO WS-AUD-STATUS-TXT
+                                   DISPLAY
+                        "EMSCRIPTEN_RUN_SCRIPT ENTRY POINT NOT RESOLVED"
+                               NOT ON EXCEPTION
+                                   MOVE SPACES TO WS-AUD-RETCODE-TXT
+                                   MOVE "OK" TO WS-AUD-STATUS-TXT
+                           END-CALL
+                           PERFORM 800-WRITE-AUDIT
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       400-CHECK-FF-RESULT.
+           IF RS = HIGH-VALUE
+               MOVE "Y" TO WS-RS-HIGHVAL-FLAG
+           ELSE
+               MOVE "N" TO WS-RS-HIGHVAL-FLAG
+           END-IF
+           IF RETURN2 NOT = 0 OR WS-RS-HIGHVAL-FLAG = "Y"
+               PERFORM 850-WRITE-EXCEPTION
+           END-IF.
+
+       850-WRITE-EXCEPTION.
+           IF WS-EXC-OK = "Y"
+               ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-TS-TIME FROM TIME
+               MOVE SPACES TO WS-TIMESTAMP
+               STRING WS-TS-DATE DELIMITED BY SIZE
+                   WS-TS-TIME DELIMITED BY SIZE
+                   INTO WS-TIMESTAMP
+               MOVE WS-TIMESTAMP TO FFEXC-TIMESTAMP
+               MOVE RETURN2 TO FFEXC-RETURN2
+               MOVE WS-RS-HIGHVAL-FLAG TO FFEXC-HIGHVAL-FLAG
+               MOVE "FF_ STRING MARSHALLING RESULT LOOKS BAD"
+                   TO FFEXC-MESSAGE
+               WRITE FF-EXC-RECORD
+           END-IF.
+
        LOOP1.
+           MOVE "Y" TO WS-CALL-OK
            CALL 'f_' USING BY CONTENT INDEX1, RETURNING RETURN1
-           DISPLAY "f return: " RETURN1.
+               ON EXCEPTION
+                   MOVE "N" TO WS-CALL-OK
+                   DISPLAY "F_ ENTRY POINT NOT RESOLVED FOR INDEX1 "
+                       INDEX1
+               NOT ON EXCEPTION
+                   CONTINUE
+           END-CALL
+           MOVE INDEX1 TO WS-EDIT-INDEX
+           MOVE WS-EDIT-INDEX TO WS-AUD-INDEX-TXT
+           MOVE "f_" TO WS-AUD-ENTRY
+           IF WS-CALL-OK = "Y"
+               MOVE RETURN1 TO WS-EDIT-RETURN
+               MOVE WS-EDIT-RETURN TO WS-AUD-RETCODE-TXT
+               MOVE "OK" TO WS-AUD-STATUS-TXT
+           ELSE
+               MOVE SPACES TO WS-AUD-RETCODE-TXT
+               MOVE 0 TO RETURN1
+               MOVE "NOTFOUND" TO WS-AUD-STATUS-TXT
+           END-IF
+           PERFORM 800-WRITE-AUDIT
+           IF WS-FEED-OK = "Y"
+               MOVE "D" TO FFEED-REC-TYPE
+               MOVE SPACES TO FFEED-RS
+               MOVE INDEX1 TO FFEED-INDEX1
+               MOVE RETURN1 TO FFEED-RETURN1
+               WRITE FFEED-RECORD
+           END-IF.
+
+       800-WRITE-AUDIT.
+           IF WS-AUDIT-OK = "Y"
+               ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-TS-TIME FROM TIME
+               MOVE SPACES TO WS-TIMESTAMP
+               STRING WS-TS-DATE DELIMITED BY SIZE
+                   WS-TS-TIME DELIMITED BY SIZE
+                   INTO WS-TIMESTAMP
+               MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+               MOVE "EX2MAIN" TO AUDIT-PROGRAM-ID
+               MOVE WS-AUD-ENTRY TO AUDIT-ENTRY-POINT
+               MOVE WS-AUD-INDEX-TXT TO AUDIT-INDEX
+               MOVE WS-AUD-RETCODE-TXT TO AUDIT-RETURN-CODE
+               MOVE WS-AUD-STATUS-TXT TO AUDIT-STATUS
+               WRITE AUDIT-RECORD
+           END-IF.
+
+       900-CLOSE-FILES.
+           CLOSE PARM-FILE
+           CLOSE JS-FILE
+           CLOSE EXC-FILE
+           CLOSE FEED-FILE
+           CLOSE AUDIT-FILE.
        END PROGRAM MAIN.
